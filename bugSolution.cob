@@ -1,26 +1,430 @@
-```cobol
+      >>SOURCE FORMAT FREE
+*> ITEMLOAD - loads the daily item master from ITEM-FILE into
+*> WS-ITEM-TABLE for use by the day's pricing runs.
+*>
+*> Modification history:
+*>   2026-08-08  Removed the fixed 100-row ceiling, table is now an
+*>               ODO entry so a full catalog load never truncates.
+*>   2026-08-08  Rejected/invalid/duplicate records now go to
+*>               ITEM-EXCEPT-FILE instead of a DISPLAY message.
+*>   2026-08-08  Added field validation ahead of the table load.
+*>   2026-08-08  Added duplicate ITEM-NUMBER detection.
+*>   2026-08-08  Table is kept in ITEM-NUMBER order; SEARCH ALL used
+*>               for the duplicate check.
+*>   2026-08-08  Added end-of-run load summary.
+*>   2026-08-08  Added checkpoint/restart.
+*>   2026-08-08  Added ITEM-CATEGORY / ITEM-DISCOUNT to the item layout.
+*>   2026-08-08  Added end-of-load export to the pricing-engine extract.
+*>   2026-08-08  Added per-item load audit trail.
+IDENTIFICATION DIVISION.
+PROGRAM-ID. ITEMLOAD.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT ITEM-FILE ASSIGN TO "ITEMFILE"
+        ORGANIZATION IS SEQUENTIAL
+        FILE STATUS IS WS-ITEM-FILE-STATUS.
+
+    SELECT ITEM-EXCEPT-FILE ASSIGN TO "ITEMEXC"
+        ORGANIZATION IS SEQUENTIAL
+        FILE STATUS IS WS-EXCEPT-FILE-STATUS.
+
+    SELECT CHECKPOINT-FILE ASSIGN TO "ITEMCKPT"
+        ORGANIZATION IS SEQUENTIAL
+        FILE STATUS IS WS-CKPT-FILE-STATUS.
+
+    SELECT EXTRACT-FILE ASSIGN TO "ITEMEXTR"
+        ORGANIZATION IS SEQUENTIAL
+        FILE STATUS IS WS-EXTRACT-FILE-STATUS.
+
+    SELECT AUDIT-FILE ASSIGN TO "ITEMAUDT"
+        ORGANIZATION IS SEQUENTIAL
+        FILE STATUS IS WS-AUDIT-FILE-STATUS.
+
+DATA DIVISION.
+FILE SECTION.
+FD  ITEM-FILE.
+01  ITEM-RECORD.
+    05  ITEM-NUMBER             PIC 9(3).
+    05  ITEM-NAME               PIC X(30).
+    05  ITEM-PRICE              PIC 9(5)V99.
+    05  ITEM-CATEGORY           PIC X(4).
+    05  ITEM-DISCOUNT           PIC 9(2)V99.
+
+FD  ITEM-EXCEPT-FILE.
+01  EXCEPT-RECORD.
+    05  EXC-DATE                PIC X(8).
+    05  EXC-ITEM-NUMBER         PIC 9(3).
+    05  EXC-ITEM-NAME           PIC X(30).
+    05  EXC-ITEM-PRICE          PIC 9(5)V99.
+    05  EXC-REASON              PIC X(30).
+
+FD  CHECKPOINT-FILE.
+01  CHECKPOINT-RECORD.
+    05  CKPT-RUN-ID             PIC X(16).
+    05  CKPT-RECS-READ          PIC 9(7).
+    05  CKPT-ITEM-COUNT         PIC 9(5).
+    05  CKPT-STATUS             PIC X(1).
+        88  CKPT-IN-PROGRESS      VALUE 'I'.
+        88  CKPT-COMPLETE         VALUE 'C'.
+
+FD  EXTRACT-FILE.
+01  EXTRACT-RECORD.
+    05  EXT-ITEM-NUMBER         PIC 9(3).
+    05  EXT-ITEM-NAME           PIC X(30).
+    05  EXT-ITEM-PRICE          PIC 9(5)V99.
+    05  EXT-ITEM-CATEGORY       PIC X(4).
+    05  EXT-ITEM-DISCOUNT       PIC 9(2)V99.
+
+FD  AUDIT-FILE.
+01  AUDIT-RECORD.
+    05  AUD-RUN-ID              PIC X(16).
+    05  AUD-TIMESTAMP           PIC X(21).
+    05  AUD-ITEM-NUMBER         PIC 9(3).
+    05  AUD-ITEM-NAME           PIC X(30).
+    05  AUD-ITEM-PRICE          PIC 9(5)V99.
+
+WORKING-STORAGE SECTION.
 01  WS-DATA-AREA.
-    05  WS-ITEM-COUNT       PIC 9(5) VALUE 0.
-    05  WS-ITEM-TABLE      OCCURS 100 TIMES.
-       10  WS-ITEM-NUMBER   PIC 9(3).
-       10  WS-ITEM-NAME    PIC X(30).
-       10  WS-ITEM-PRICE   PIC 9(5)V99.
-    05  WS-I               PIC 9(3) VALUE 1.  
+    05  WS-ITEM-COUNT           PIC 9(5) VALUE 0.
+    05  WS-ITEM-TABLE OCCURS 0 TO 99999 TIMES
+            DEPENDING ON WS-ITEM-COUNT
+            ASCENDING KEY IS WS-ITEM-NUMBER
+            INDEXED BY WS-IDX.
+        10  WS-ITEM-NUMBER       PIC 9(3).
+        10  WS-ITEM-NAME         PIC X(30).
+        10  WS-ITEM-PRICE        PIC 9(5)V99.
+        10  WS-ITEM-CATEGORY     PIC X(4).
+        10  WS-ITEM-DISCOUNT     PIC 9(2)V99.
+
+01  WS-FILE-STATUSES.
+    05  WS-ITEM-FILE-STATUS     PIC XX.
+    05  WS-EXCEPT-FILE-STATUS   PIC XX.
+    05  WS-CKPT-FILE-STATUS     PIC XX.
+    05  WS-EXTRACT-FILE-STATUS  PIC XX.
+    05  WS-AUDIT-FILE-STATUS    PIC XX.
+
+01  WS-SWITCHES.
+    05  WS-EOF-SW               PIC X VALUE 'N'.
+        88  WS-EOF                VALUE 'Y'.
+    05  WS-VALID-SW             PIC X VALUE 'Y'.
+        88  WS-ITEM-VALID         VALUE 'Y'.
+    05  WS-DUP-SW               PIC X VALUE 'N'.
+        88  WS-ITEM-DUP           VALUE 'Y'.
+    05  WS-RESTART-SW           PIC X VALUE 'N'.
+        88  WS-RESTARTING         VALUE 'Y'.
+
+01  WS-COUNTERS.
+    05  WS-RECS-READ            PIC 9(7) VALUE 0.
+    05  WS-RECS-REJECTED        PIC 9(7) VALUE 0.
+    05  WS-PRICE-TOTAL          PIC 9(9)V99 VALUE 0.
+    05  WS-PRICE-AVG            PIC 9(7)V99 VALUE 0.
+    05  WS-INS-IDX              PIC 9(5) VALUE 0.
+    05  WS-LAST-CKPT-RECS-READ  PIC 9(7) VALUE 0.
+    05  WS-LAST-CKPT-STATUS     PIC X(1) VALUE SPACES.
+        88  WS-LAST-CKPT-IN-PROGRESS VALUE 'I'.
+
+01  WS-MISC.
+    05  WS-REASON               PIC X(30).
+    05  WS-RUN-ID               PIC X(16).
+    05  WS-CKPT-INTERVAL        PIC 9(5) VALUE 1.
+    05  WS-CURR-DATE            PIC X(8).
+    05  WS-CURR-TIME            PIC X(8).
+    05  WS-CURRENT-TIMESTAMP    PIC X(21).
 
 PROCEDURE DIVISION.
+0000-MAIN.
+    PERFORM 1000-INITIALIZE
+    PERFORM 2000-RESTART-CHECK
     PERFORM UNTIL WS-EOF
-       READ ITEM-FILE AT END SET WS-EOF TO TRUE
-       IF NOT WS-EOF
-          IF WS-I <= 100 
-             MOVE ITEM-NUMBER TO WS-ITEM-NUMBER(WS-I)
-             MOVE ITEM-NAME TO WS-ITEM-NAME(WS-I)
-             MOVE ITEM-PRICE TO WS-ITEM-PRICE(WS-I)
-             ADD 1 TO WS-I
-             ADD 1 TO WS-ITEM-COUNT
-          ELSE
-             DISPLAY "Table Full, cannot add more items."
-          END-IF
-       END-IF
+        PERFORM 3000-READ-ITEM
+        IF NOT WS-EOF
+            PERFORM 3100-VALIDATE-ITEM
+            IF WS-ITEM-VALID
+                PERFORM 3200-CHECK-DUPLICATE
+                IF WS-ITEM-DUP
+                    PERFORM 3600-WRITE-DUP-EXCEPTION
+                ELSE
+                    PERFORM 3300-INSERT-ITEM
+                    PERFORM 3400-WRITE-AUDIT
+                END-IF
+            ELSE
+                PERFORM 3700-WRITE-VALIDATION-EXCEPTION
+            END-IF
+            PERFORM 3500-CHECKPOINT-CHECK
+        END-IF
     END-PERFORM
+    PERFORM 3550-WRITE-CHECKPOINT-COMPLETE
+    PERFORM 8000-EXPORT-EXTRACT
+    PERFORM 9000-SUMMARY
+    PERFORM 9900-CLOSE-FILES
     STOP RUN.
-```
\ No newline at end of file
+
+1000-INITIALIZE.
+    ACCEPT WS-CURR-DATE FROM DATE YYYYMMDD
+    ACCEPT WS-CURR-TIME FROM TIME
+    STRING WS-CURR-DATE DELIMITED BY SIZE
+           WS-CURR-TIME DELIMITED BY SIZE
+           INTO WS-RUN-ID
+    OPEN INPUT ITEM-FILE
+    IF WS-ITEM-FILE-STATUS NOT = "00"
+        DISPLAY "ITEMLOAD: UNABLE TO OPEN ITEM-FILE, STATUS = "
+                 WS-ITEM-FILE-STATUS
+        STOP RUN
+    END-IF.
+
+2000-RESTART-CHECK.
+    OPEN INPUT CHECKPOINT-FILE
+    IF WS-CKPT-FILE-STATUS = "00"
+        PERFORM 2100-READ-LAST-CHECKPOINT
+        CLOSE CHECKPOINT-FILE
+        IF WS-LAST-CKPT-RECS-READ > 0
+           AND WS-LAST-CKPT-IN-PROGRESS
+            SET WS-RESTARTING TO TRUE
+        END-IF
+    ELSE
+        CLOSE CHECKPOINT-FILE
+    END-IF
+
+    *> A restart resumes the prior run's checkpoint log; a normal run
+    *> starts a fresh one so 2100's scan never has to cross a run
+    *> boundary (or grow without bound across every past run).
+    IF WS-RESTARTING
+        OPEN EXTEND CHECKPOINT-FILE
+    ELSE
+        OPEN OUTPUT CHECKPOINT-FILE
+    END-IF
+    IF WS-CKPT-FILE-STATUS NOT = "00"
+        DISPLAY "ITEMLOAD: UNABLE TO OPEN CHECKPOINT-FILE, STATUS = "
+                 WS-CKPT-FILE-STATUS
+        STOP RUN
+    END-IF
+
+    *> ITEM-EXCEPT-FILE accumulates across runs the same way AUDIT-FILE
+    *> does (EXC-DATE distinguishes entries run to run within the one
+    *> cumulative file) so rejects from a prior clean run aren't lost
+    *> the moment the next day's job starts.
+    OPEN EXTEND ITEM-EXCEPT-FILE
+    IF WS-EXCEPT-FILE-STATUS NOT = "00"
+        CLOSE ITEM-EXCEPT-FILE
+        OPEN OUTPUT ITEM-EXCEPT-FILE
+        IF WS-EXCEPT-FILE-STATUS NOT = "00"
+            DISPLAY "ITEMLOAD: UNABLE TO OPEN ITEM-EXCEPT-FILE, STATUS = "
+                     WS-EXCEPT-FILE-STATUS
+            STOP RUN
+        END-IF
+    END-IF
+
+    OPEN EXTEND AUDIT-FILE
+    IF WS-AUDIT-FILE-STATUS NOT = "00"
+        CLOSE AUDIT-FILE
+        OPEN OUTPUT AUDIT-FILE
+        IF WS-AUDIT-FILE-STATUS NOT = "00"
+            DISPLAY "ITEMLOAD: UNABLE TO OPEN AUDIT-FILE, STATUS = "
+                     WS-AUDIT-FILE-STATUS
+            STOP RUN
+        END-IF
+    END-IF
+
+    IF WS-RESTARTING
+        PERFORM 2200-REPLAY-UP-TO-CHECKPOINT
+    END-IF.
+
+2100-READ-LAST-CHECKPOINT.
+    PERFORM UNTIL WS-EOF
+        READ CHECKPOINT-FILE
+            AT END
+                SET WS-EOF TO TRUE
+            NOT AT END
+                MOVE CKPT-RECS-READ  TO WS-LAST-CKPT-RECS-READ
+                MOVE CKPT-STATUS     TO WS-LAST-CKPT-STATUS
+        END-READ
+    END-PERFORM
+    MOVE 'N' TO WS-EOF-SW.
+
+2200-REPLAY-UP-TO-CHECKPOINT.
+    *> Silently rebuilds WS-ITEM-TABLE and the run counters for records
+    *> already reflected in the last checkpoint. Every one of these
+    *> records was already written to ITEM-EXCEPT-FILE/AUDIT-FILE (or
+    *> skipped as a duplicate) by the run that checkpointed, so this
+    *> replay updates counters only and never calls the file writers.
+    PERFORM WS-LAST-CKPT-RECS-READ TIMES
+        PERFORM 3000-READ-ITEM
+        IF NOT WS-EOF
+            PERFORM 3100-VALIDATE-ITEM
+            IF WS-ITEM-VALID
+                PERFORM 3200-CHECK-DUPLICATE
+                IF WS-ITEM-DUP
+                    ADD 1 TO WS-RECS-REJECTED
+                ELSE
+                    PERFORM 3300-INSERT-ITEM
+                END-IF
+            ELSE
+                ADD 1 TO WS-RECS-REJECTED
+            END-IF
+        END-IF
+    END-PERFORM.
+
+3000-READ-ITEM.
+    READ ITEM-FILE
+        AT END
+            SET WS-EOF TO TRUE
+        NOT AT END
+            ADD 1 TO WS-RECS-READ
+    END-READ.
+
+3100-VALIDATE-ITEM.
+    MOVE 'Y' TO WS-VALID-SW
+    MOVE SPACES TO WS-REASON
+    IF WS-ITEM-COUNT = 99999
+        MOVE 'N' TO WS-VALID-SW
+        MOVE "TABLE AT MAX CAPACITY" TO WS-REASON
+    ELSE IF ITEM-NUMBER IS NOT NUMERIC OR ITEM-NUMBER = ZERO
+        MOVE 'N' TO WS-VALID-SW
+        MOVE "INVALID ITEM NUMBER" TO WS-REASON
+    ELSE IF ITEM-NAME = SPACES
+        MOVE 'N' TO WS-VALID-SW
+        MOVE "BLANK ITEM NAME" TO WS-REASON
+    ELSE IF ITEM-PRICE IS NOT NUMERIC OR ITEM-PRICE NOT > ZERO
+        MOVE 'N' TO WS-VALID-SW
+        MOVE "ZERO OR NEGATIVE PRICE" TO WS-REASON
+    END-IF.
+
+3200-CHECK-DUPLICATE.
+    MOVE 'N' TO WS-DUP-SW
+    IF WS-ITEM-COUNT > 0
+        SET WS-IDX TO 1
+        SEARCH ALL WS-ITEM-TABLE
+            AT END
+                CONTINUE
+            WHEN WS-ITEM-NUMBER(WS-IDX) = ITEM-NUMBER
+                MOVE 'Y' TO WS-DUP-SW
+        END-SEARCH
+    END-IF.
+
+3300-INSERT-ITEM.
+    ADD 1 TO WS-ITEM-COUNT
+    MOVE WS-ITEM-COUNT TO WS-INS-IDX
+    PERFORM VARYING WS-INS-IDX FROM WS-ITEM-COUNT BY -1
+            UNTIL WS-INS-IDX = 1
+               OR WS-ITEM-NUMBER(WS-INS-IDX - 1) < ITEM-NUMBER
+        MOVE WS-ITEM-TABLE(WS-INS-IDX - 1) TO WS-ITEM-TABLE(WS-INS-IDX)
+    END-PERFORM
+    MOVE ITEM-NUMBER     TO WS-ITEM-NUMBER(WS-INS-IDX)
+    MOVE ITEM-NAME       TO WS-ITEM-NAME(WS-INS-IDX)
+    MOVE ITEM-PRICE      TO WS-ITEM-PRICE(WS-INS-IDX)
+    MOVE ITEM-CATEGORY   TO WS-ITEM-CATEGORY(WS-INS-IDX)
+    MOVE ITEM-DISCOUNT   TO WS-ITEM-DISCOUNT(WS-INS-IDX)
+    ADD ITEM-PRICE TO WS-PRICE-TOTAL.
+
+3400-WRITE-AUDIT.
+    MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-TIMESTAMP
+    MOVE WS-RUN-ID       TO AUD-RUN-ID
+    MOVE WS-CURRENT-TIMESTAMP TO AUD-TIMESTAMP
+    MOVE ITEM-NUMBER     TO AUD-ITEM-NUMBER
+    MOVE ITEM-NAME       TO AUD-ITEM-NAME
+    MOVE ITEM-PRICE      TO AUD-ITEM-PRICE
+    WRITE AUDIT-RECORD
+    IF WS-AUDIT-FILE-STATUS NOT = "00"
+        DISPLAY "ITEMLOAD: ERROR WRITING AUDIT-FILE, STATUS = "
+                 WS-AUDIT-FILE-STATUS
+        STOP RUN
+    END-IF.
+
+3500-CHECKPOINT-CHECK.
+    IF FUNCTION MOD(WS-RECS-READ, WS-CKPT-INTERVAL) = 0
+        MOVE WS-RUN-ID      TO CKPT-RUN-ID
+        MOVE WS-RECS-READ   TO CKPT-RECS-READ
+        MOVE WS-ITEM-COUNT  TO CKPT-ITEM-COUNT
+        SET CKPT-IN-PROGRESS TO TRUE
+        WRITE CHECKPOINT-RECORD
+        IF WS-CKPT-FILE-STATUS NOT = "00"
+            DISPLAY "ITEMLOAD: ERROR WRITING CHECKPOINT-FILE, STATUS = "
+                     WS-CKPT-FILE-STATUS
+            STOP RUN
+        END-IF
+    END-IF.
+
+3550-WRITE-CHECKPOINT-COMPLETE.
+    MOVE WS-RUN-ID      TO CKPT-RUN-ID
+    MOVE WS-RECS-READ   TO CKPT-RECS-READ
+    MOVE WS-ITEM-COUNT  TO CKPT-ITEM-COUNT
+    SET CKPT-COMPLETE TO TRUE
+    WRITE CHECKPOINT-RECORD
+    IF WS-CKPT-FILE-STATUS NOT = "00"
+        DISPLAY "ITEMLOAD: ERROR WRITING CHECKPOINT-FILE, STATUS = "
+                 WS-CKPT-FILE-STATUS
+        STOP RUN
+    END-IF.
+
+3600-WRITE-DUP-EXCEPTION.
+    MOVE WS-CURR-DATE    TO EXC-DATE
+    MOVE ITEM-NUMBER     TO EXC-ITEM-NUMBER
+    MOVE ITEM-NAME       TO EXC-ITEM-NAME
+    MOVE ITEM-PRICE      TO EXC-ITEM-PRICE
+    MOVE "DUPLICATE ITEM NUMBER" TO EXC-REASON
+    WRITE EXCEPT-RECORD
+    IF WS-EXCEPT-FILE-STATUS NOT = "00"
+        DISPLAY "ITEMLOAD: ERROR WRITING ITEM-EXCEPT-FILE, STATUS = "
+                 WS-EXCEPT-FILE-STATUS
+        STOP RUN
+    END-IF
+    ADD 1 TO WS-RECS-REJECTED.
+
+3700-WRITE-VALIDATION-EXCEPTION.
+    MOVE WS-CURR-DATE    TO EXC-DATE
+    MOVE ITEM-NUMBER     TO EXC-ITEM-NUMBER
+    MOVE ITEM-NAME       TO EXC-ITEM-NAME
+    MOVE ITEM-PRICE      TO EXC-ITEM-PRICE
+    MOVE WS-REASON       TO EXC-REASON
+    WRITE EXCEPT-RECORD
+    IF WS-EXCEPT-FILE-STATUS NOT = "00"
+        DISPLAY "ITEMLOAD: ERROR WRITING ITEM-EXCEPT-FILE, STATUS = "
+                 WS-EXCEPT-FILE-STATUS
+        STOP RUN
+    END-IF
+    ADD 1 TO WS-RECS-REJECTED.
+
+8000-EXPORT-EXTRACT.
+    OPEN OUTPUT EXTRACT-FILE
+    IF WS-EXTRACT-FILE-STATUS NOT = "00"
+        DISPLAY "ITEMLOAD: UNABLE TO OPEN EXTRACT-FILE, STATUS = "
+                 WS-EXTRACT-FILE-STATUS
+        STOP RUN
+    END-IF
+    PERFORM VARYING WS-IDX FROM 1 BY 1 UNTIL WS-IDX > WS-ITEM-COUNT
+        MOVE WS-ITEM-NUMBER(WS-IDX)   TO EXT-ITEM-NUMBER
+        MOVE WS-ITEM-NAME(WS-IDX)     TO EXT-ITEM-NAME
+        MOVE WS-ITEM-PRICE(WS-IDX)    TO EXT-ITEM-PRICE
+        MOVE WS-ITEM-CATEGORY(WS-IDX) TO EXT-ITEM-CATEGORY
+        MOVE WS-ITEM-DISCOUNT(WS-IDX) TO EXT-ITEM-DISCOUNT
+        WRITE EXTRACT-RECORD
+        IF WS-EXTRACT-FILE-STATUS NOT = "00"
+            DISPLAY "ITEMLOAD: ERROR WRITING EXTRACT-FILE, STATUS = "
+                     WS-EXTRACT-FILE-STATUS
+            STOP RUN
+        END-IF
+    END-PERFORM
+    CLOSE EXTRACT-FILE.
+
+9000-SUMMARY.
+    IF WS-ITEM-COUNT > 0
+        COMPUTE WS-PRICE-AVG = WS-PRICE-TOTAL / WS-ITEM-COUNT
+    ELSE
+        MOVE 0 TO WS-PRICE-AVG
+    END-IF
+    DISPLAY "===== ITEM LOAD SUMMARY ====="
+    DISPLAY "RUN ID................: " WS-RUN-ID
+    DISPLAY "RECORDS READ..........: " WS-RECS-READ
+    DISPLAY "ROWS LOADED...........: " WS-ITEM-COUNT
+    DISPLAY "ROWS REJECTED.........: " WS-RECS-REJECTED
+    DISPLAY "TOTAL ITEM PRICE......: " WS-PRICE-TOTAL
+    DISPLAY "AVERAGE ITEM PRICE....: " WS-PRICE-AVG
+    DISPLAY "=============================".
+
+9900-CLOSE-FILES.
+    CLOSE ITEM-FILE
+    CLOSE ITEM-EXCEPT-FILE
+    CLOSE CHECKPOINT-FILE
+    CLOSE AUDIT-FILE.
